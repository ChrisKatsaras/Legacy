@@ -18,11 +18,22 @@ program-id. A3text.
 environment division.
 input-output section.
 file-control.
-select textFile assign to file-name
+select textFile assign to dynamic file-name
 	organization is line sequential
 	file status is file-status.
-select outFile	assign to out-name
-	organization is line sequential.	
+select outFile	assign to dynamic out-name
+	organization is line sequential.
+select csvFile assign to dynamic csv-name
+	organization is line sequential.
+select listFile assign to dynamic list-name
+	organization is line sequential
+	file status is list-file-status.
+select controlTotalFile assign to "CONTROLTOTAL.TXT"
+	organization is line sequential
+	file status is control-total-status.
+select auditFile assign to "AUDIT.TXT"
+	organization is line sequential
+	file status is audit-file-status.
 
 data division.
 file section.
@@ -32,10 +43,25 @@ fd textFile.
 fd outFile.
 	01 out-text	pic x(3000).
 
+fd csvFile.
+	01 csv-text	pic x(100).
+
+fd listFile.
+	01 list-record	pic x(50).
+
+fd controlTotalFile.
+	01 control-total-record pic x(30).
+
+fd auditFile.
+	01 audit-text	pic x(200).
+
 working-storage section.
 01 storage	pic x(3000).
 01 file-name  pic x(50).
 01 out-name  pic x(50).
+01 csv-name  pic x(50).
+77 csv-flag  pic x value "N".
+01 csv-line  pic x(100).
 01 num-sentences pic 9(10).
 01 num-words pic 9(10).
 01 num-chars pic 9(10).
@@ -46,7 +72,26 @@ working-storage section.
 77 eof-switch pic 9 value 1.
 77 word-flag  pic 9 value 0.
 77 number-flag pic 9 value 0.
-77 file-status pic xxx.
+77 file-status pic xx.
+*>Word-frequency tracking (built up char-by-char alongside the counts above)
+01 current-word pic x(30) value spaces.
+01 current-word-len pic 9(3) value zero.
+01 word-table-count pic 9(4) value zero.
+77 wt-found pic 9 value 0.
+01 wt-idx pic 9(4).
+01 idx-outer pic 9(4).
+01 idx-inner pic 9(4).
+01 idx-max pic 9(4).
+01 temp-word pic x(30).
+01 temp-count pic 9(6).
+*>Readability (Flesch-style, built from the two averages below)
+01 raw-avg-sentence pic s9(7)v99 comp.
+01 raw-avg-word pic s9(7)v99 comp.
+01 readability-score pic s9(5)v99 comp.
+01 word-table.
+   02 word-entry occurs 500 times.
+      03 wt-word  pic x(30).
+      03 wt-count pic 9(6).
 *>Structures for write to file
 01 output-line.
    02  filler        pic x(41) value "-------------------".
@@ -56,13 +101,13 @@ working-storage section.
    02  filler        pic x(25) value "Statistics From Analysis".
 01 num-sentences-line.
    02  filler        pic x(35) value "Number of sentences =              ".
-   02  final-sentences pic z(10). 
+   02  final-sentences pic z(9)9.
 01 num-words-line.
    02  filler        pic x(35) value "Number of words =                  ".
-   02  final-words pic z(10).      
+   02  final-words pic z(9)9.
 01 num-chars-line.
    02  filler        pic x(35) value "Number of chars =                  ".
-   02  final-chars pic z(10).
+   02  final-chars pic z(9)9.
 01 average-sentence-line.
    02  filler        pic x(35) value "Average number of words/sentence = ".
    02  average-sentence pic z(10)9.99.
@@ -71,27 +116,182 @@ working-storage section.
    02  average-word pic z(10)9.99. 
 01 total-numbers-line.
    02  filler        pic x(35)    VALUE "Number of numbers                  ".
-   02  final-nums pic z(10).                 
+   02  final-nums pic z(10).
+01 readability-line.
+   02  filler        pic x(35)    VALUE "Readability score =                ".
+   02  final-readability pic -(8)9.99.
+01 word-freq-header-line.
+   02  filler        pic x(30) value "Top 20 Most Frequent Words".
+01 word-freq-line.
+   02  wf-word        pic x(30).
+   02  filler         pic x(3) value spaces.
+   02  wf-count       pic z(9).
+*>List-of-files batch mode (runs the analysis over every entry in a list file)
+77 batch-mode-flag  pic x value "N".
+77 list-name  pic x(50).
+77 list-file-status pic xx.
+77 list-eof-switch pic 9 value 1.
+01 combined-words pic 9(10) value zero.
+01 combined-chars pic 9(10) value zero.
+01 combined-sentences pic 9(10) value zero.
+01 combined-nums pic 9(10) value zero.
+01 file-name-line.
+   02  filler        pic x(6) value "File: ".
+   02  fh-name       pic x(50).
+01 combined-totals-line.
+   02  filler        pic x(27) value "Combined Totals (All Files)".
+*>Optional control-total reconciliation (against a supplied manifest count)
+77 control-total-status pic xx.
+77 control-total-switch pic 9 value zero.
+77 control-total-tolerance pic 9(4) value 5.
+77 ct-words-text pic x(15).
+77 ct-chars-text pic x(15).
+01 expected-words pic s9(7) comp.
+01 expected-chars pic s9(7) comp.
+01 word-diff pic s9(7) comp.
+01 char-diff pic s9(7) comp.
+01 warning-words-line.
+   02  filler        pic x(36) value "WARNING: WORD COUNT OFF CONTROL BY ".
+   02  warn-word-diff pic -(7)9.
+01 warning-chars-line.
+   02  filler        pic x(36) value "WARNING: CHAR COUNT OFF CONTROL BY ".
+   02  warn-char-diff pic -(7)9.
+*>Audit trail (shared log appended to at end of every run)
+77 audit-file-status pic xx.
+01 audit-record.
+   02  audit-timestamp   pic x(21).
+   02  filler            pic x(2) value spaces.
+   02  audit-program     pic x(10) value "A3TEXT".
+   02  filler            pic x(2) value spaces.
+   02  audit-input-name  pic x(50).
+   02  filler            pic x(2) value spaces.
+   02  audit-output-name pic x(50).
+   02  filler            pic x(2) value spaces.
+   02  audit-words       pic z(9)9.
+   02  filler            pic x(2) value spaces.
+   02  audit-sentences   pic z(9)9.
+   02  filler            pic x(2) value spaces.
+   02  audit-chars       pic z(9)9.
+   02  filler            pic x(2) value spaces.
+   02  audit-status      pic x(7).
 
 procedure division.
-	
-	move zero to num-chars
-	move zero to num-words
-	move zero to num-sentences
-	move zero to num-nums
 
 	perform fileOpen
 
     write out-text from output-line after advancing 0 lines
     write out-text from input-line after advancing 1 lines
    	write out-text from output-line after advancing 1 lines
-    
-    *>Implementation of state-based parsing
-    *>Loops through file reading character by character
-    *>Based on the character read, the 'state' changes.
-    perform until eof-switch = 0
+
+	if batch-mode-flag is equal to "Y"
+		perform batchLoop until list-eof-switch = 0
+		close listFile
+		perform writeCombinedTotals
+	else
+		perform processFile
+		perform computeDerivedStats
+		perform reconcileControlTotal
+		perform fileWrite
+		close textFile
+	end-if
+
+    close outFile
+    if csv-flag is equal to "Y"
+    	close csvFile
+    end-if
+	perform writeAuditRecord
+stop run.
+
+*>Opens files chosen by user (a single document, or a list of documents
+*>to run through the same parsing logic in one invocation)
+fileOpen.
+	display "Do you want to process a list of input files? (Y/N)"
+	accept batch-mode-flag
+	if batch-mode-flag is equal to "Y" or batch-mode-flag is equal to "y"
+		move "Y" to batch-mode-flag
+		display "Please input the file listing input files, one per line"
+		accept list-name
+		open input listFile
+		if list-file-status is not equal to "00"
+			display "Unable to open list file, status " list-file-status
+				": " list-name
+			perform writeFailureAudit
+			stop run
+		end-if
+	else
+		move "N" to batch-mode-flag
+		display "Please input the file you wish to analyise"
+		accept file-name
+	    open input textFile
+
+	    *>Checks the result of the open and tells the operator what
+	    *>actually went wrong instead of just dying silently
+	    evaluate file-status
+	    	when '00'
+	    		continue
+	    	when '35'
+	    		display "File doesn't exist: " file-name
+	    		perform writeFailureAudit
+	    		stop run
+	    	when '37'
+	    		display "Cannot open file (bad open mode/permissions): " file-name
+	    		perform writeFailureAudit
+	    		stop run
+	    	when '39'
+	    		display "File attributes (e.g. record length) do not match: " file-name
+	    		perform writeFailureAudit
+	    		stop run
+	    	when '30'
+	    		display "Permanent I/O error opening file: " file-name
+	    		perform writeFailureAudit
+	    		stop run
+	    	when '41'
+	    		display "File is already open: " file-name
+	    		perform writeFailureAudit
+	    		stop run
+	    	when other
+	    		display "Unable to open file, status " file-status ": " file-name
+	    		perform writeFailureAudit
+	    		stop run
+	    end-evaluate
+	end-if
+
+    *>Gets user to input output file name
+    display "Please input the file you wish to output to"
+    accept out-name
+    open output outFile.
+
+    *>Optionally also emit the five headline figures as a CSV line,
+    *>so a week's worth of runs can be loaded straight into a spreadsheet
+    display "Do you also want a CSV summary line written out? (Y/N)"
+    accept csv-flag
+    if csv-flag is equal to "Y" or csv-flag is equal to "y"
+    	move "Y" to csv-flag
+    	display "Please input the file you wish to write the CSV line to"
+    	accept csv-name
+    	open output csvFile
+    end-if
+    *>An optional control-total manifest only makes sense against a single
+    *>document, not a batch of unrelated ones, so it is skipped in list mode
+    if batch-mode-flag is not equal to "Y"
+    	perform loadControlTotal
+    end-if.
+
+*>Implementation of state-based parsing for one already-open textFile
+*>Loops through the file reading character by character
+*>Based on the character read, the 'state' changes.
+processFile.
+	move 1 to eof-switch
+	move zero to num-chars
+	move zero to num-words
+	move zero to num-sentences
+	move zero to num-nums
+	move zero to word-table-count
+	move zero to current-word-len
+	move spaces to current-word
+	perform until eof-switch = 0
 	    read textFile into input-text
-	    	at end 
+	    	at end
 	    		move zero to eof-switch
 	    	not at end
 	    		move zero to trim-count
@@ -105,78 +305,336 @@ procedure division.
 				write out-text from storage after advancing 1 lines
 				move zero to word-flag
 				perform varying i from 1 by 1 until i > line-length
-					if storage(i:1) is not = " " then 
-						
+					if storage(i:1) is not = " " then
+
 						if storage(i:1) is alphabetic
 							add 1 to num-chars
-							move zero to number-flag	
+							move zero to number-flag
+							if current-word-len < 30
+								add 1 to current-word-len
+								move storage(i:1) to
+									current-word(current-word-len:1)
+							end-if
 						end-if
 						if storage(i:1) is alphabetic and word-flag is zero
 							move 1 to word-flag
 							compute num-words = num-words + 1
 							move zero to number-flag
-						else 
+						else
 							if storage(i:1) is numeric and number-flag is zero
 								add 1 to num-nums
-								move 1 to number-flag	
-						else 
-							if storage(i:1) is = "." or storage(i:1) is = "?" or storage(i:1) is = "!"   
+								move 1 to number-flag
+						else
+							if storage(i:1) is = "." or storage(i:1) is = "?" or storage(i:1) is = "!"
 							    add 1 to num-sentences
 							    move zero to word-flag
-							    move zero to number-flag	
-						else 
-							if storage(i:1) is = "," or storage(i:1) is = ";"   
+							    move zero to number-flag
+							    perform record-word
+						else
+							if storage(i:1) is = "," or storage(i:1) is = ";"
 							    move zero to word-flag
-							    move zero to number-flag	
-						end-if	    	    	
+							    move zero to number-flag
+							    perform record-word
+						end-if
 						end-if
 						end-if
 
-					else 
-						move zero to word-flag		
+					else
+						perform record-word
+						move zero to word-flag
 					end-if
 
 				end-perform
-	    end-read	
+				if word-flag is equal to 1
+					perform record-word
+				end-if
+	    end-read
 	end-perform
-	*>calculates averages 
-	compute average-sentence = num-words / num-sentences
-	compute average-word = num-chars / num-words
+	perform sortTopWords.
+
+*>Calculates averages, readability, and the display-edited total fields
+*>from whatever counts are currently in num-chars/num-words/etc.
+computeDerivedStats.
+	compute raw-avg-sentence = num-words / num-sentences
+		on size error
+			move zero to raw-avg-sentence
+	end-compute
+	compute raw-avg-word = num-chars / num-words
+		on size error
+			move zero to raw-avg-word
+	end-compute
+	move raw-avg-sentence to average-sentence
+	move raw-avg-word to average-word
+	*>Flesch-style readability built from the two averages above
+	*>(chars/word stands in for syllables/word, which this program
+	*>has never tracked)
+	compute readability-score =
+		206.835 - (1.015 * raw-avg-sentence) - (84.6 * raw-avg-word)
+	move readability-score to final-readability
 	move num-words to final-words
 	move num-chars to final-chars
 	move num-sentences to final-sentences
-	move num-nums to final-nums
-	perform fileWrite	
-    close textFile
-    close outFile
-stop run.
+	move num-nums to final-nums.
 
-*>Opens files chosen by user
-fileOpen.
-	display "Please input the file you wish to analyise"
-	accept file-name
-    open input textFile
-
-    *>Checks to see if file inputted by user exists
-    if file-status is equal to '35'
-   		close outFile 
-    	display "File doesn't exist"
-    	stop run
-    end-if
+*>Drives the list file: each entry goes through the same per-character
+*>parsing as the single-file case, feeding both its own breakdown and the
+*>running combined totals
+batchLoop.
+	read listFile into list-record
+		at end
+			move zero to list-eof-switch
+		not at end
+			perform processListedEntry
+	end-read.
 
-    *>Gets user to input output file name
-    display "Please input the file you wish to output to"
-    accept out-name
-    open output outFile.
+processListedEntry.
+	move list-record to file-name
+	open input textFile
+	if file-status is equal to "00"
+		perform processFile
+		perform computeDerivedStats
+		add num-words to combined-words
+		add num-chars to combined-chars
+		add num-sentences to combined-sentences
+		add num-nums to combined-nums
+		perform writePerFileSection
+		close textFile
+	else
+		display "Skipping file (open failed), status " file-status
+			": " file-name
+		perform writeEntryFailureAudit
+	end-if.
+
+*>Writes one file's breakdown in list mode, headed by its name
+writePerFileSection.
+	write out-text from output-line after advancing 1 lines
+	move file-name to fh-name
+	write out-text from file-name-line after advancing 1 lines
+	write out-text from output-line after advancing 1 lines
+	perform writeStatsValues
+	perform writeTopWords
+	if csv-flag is equal to "Y"
+		perform writeCSV
+	end-if.
+
+*>Writes the combined-across-all-files section at the end of a list run
+writeCombinedTotals.
+	move combined-sentences to num-sentences
+	move combined-words to num-words
+	move combined-chars to num-chars
+	move combined-nums to num-nums
+	perform computeDerivedStats
+	write out-text from output-line after advancing 1 lines
+	write out-text from combined-totals-line after advancing 1 lines
+	write out-text from output-line after advancing 1 lines
+	perform writeStatsValues
+	if csv-flag is equal to "Y"
+		perform writeCSV
+	end-if.
 
 *>Writes stats to output file
 fileWrite.
 	write out-text from output-line after advancing 1 lines
     write out-text from stats-line after advancing 1 lines
    	write out-text from output-line after advancing 1 lines
-   	write out-text from num-sentences-line after advancing 1 lines	
+   	perform writeStatsValues
+   	perform writeControlTotalWarnings
+   	perform writeTopWords
+   	if csv-flag is equal to "Y"
+   		perform writeCSV
+   	end-if.
+
+*>The five headline figures plus readability, shared by the single-file
+*>report, each list-mode per-file breakdown, and the combined totals
+writeStatsValues.
+   	write out-text from num-sentences-line after advancing 1 lines
    	write out-text from num-words-line after advancing 1 lines
    	write out-text from num-chars-line after advancing 1 lines
-   	write out-text from total-numbers-line after advancing 1 lines	
+   	write out-text from total-numbers-line after advancing 1 lines
    	write out-text from average-sentence-line after advancing 1 lines
-   	write out-text from average-word-line after advancing 1 lines.
+   	write out-text from average-word-line after advancing 1 lines
+   	write out-text from readability-line after advancing 1 lines.
+
+*>Loads an optional control-total manifest record (expected-words,
+*>expected-chars) to check the parse against, if one is present
+loadControlTotal.
+	move zero to control-total-switch
+	open input controlTotalFile
+	if control-total-status is equal to "00"
+		read controlTotalFile into control-total-record
+			at end
+				continue
+			not at end
+				unstring control-total-record delimited by ","
+					into ct-words-text, ct-chars-text
+				end-unstring
+				move function numval(ct-words-text) to expected-words
+				move function numval(ct-chars-text) to expected-chars
+				move 1 to control-total-switch
+		end-read
+		close controlTotalFile
+	end-if.
+
+*>Computes how far the final tallies are from the control total, if one
+*>was supplied
+reconcileControlTotal.
+	if control-total-switch is equal to 1
+		compute word-diff = num-words - expected-words
+		if word-diff < 0
+			compute word-diff = word-diff * -1
+		end-if
+		compute char-diff = num-chars - expected-chars
+		if char-diff < 0
+			compute char-diff = char-diff * -1
+		end-if
+	end-if.
+
+*>Writes a WARNING line for each tally that misses the control total by
+*>more than the tolerance
+writeControlTotalWarnings.
+	if control-total-switch is equal to 1
+		if word-diff > control-total-tolerance
+			move word-diff to warn-word-diff
+			write out-text from warning-words-line after advancing 1 lines
+		end-if
+		if char-diff > control-total-tolerance
+			move char-diff to warn-char-diff
+			write out-text from warning-chars-line after advancing 1 lines
+		end-if
+	end-if.
+
+*>Appends one line to the shared audit log recording that this run
+*>completed, what it processed, and the final tallies
+writeAuditRecord.
+	move function current-date to audit-timestamp
+	move "A3TEXT" to audit-program
+	if batch-mode-flag is equal to "Y"
+		move list-name to audit-input-name
+		move combined-words to audit-words
+		move combined-sentences to audit-sentences
+		move combined-chars to audit-chars
+	else
+		move file-name to audit-input-name
+		move num-words to audit-words
+		move num-sentences to audit-sentences
+		move num-chars to audit-chars
+	end-if
+	move out-name to audit-output-name
+	move "SUCCESS" to audit-status
+	open extend auditFile
+	if audit-file-status is not equal to "00"
+		open output auditFile
+	end-if
+	write audit-text from audit-record
+	close auditFile.
+
+*>Appends a FAILURE audit line when the run never got past opening its
+*>input, so the absence of output is still accounted for
+writeFailureAudit.
+	move function current-date to audit-timestamp
+	move "A3TEXT" to audit-program
+	if batch-mode-flag is equal to "Y"
+		move list-name to audit-input-name
+	else
+		move file-name to audit-input-name
+	end-if
+	move spaces to audit-output-name
+	move zero to audit-words
+	move zero to audit-sentences
+	move zero to audit-chars
+	move "FAILURE" to audit-status
+	open extend auditFile
+	if audit-file-status is not equal to "00"
+		open output auditFile
+	end-if
+	write audit-text from audit-record
+	close auditFile.
+
+*>Appends a FAILURE audit line for one list-mode entry that failed to
+*>open, so a bad line in the list doesn't vanish from the audit trail
+writeEntryFailureAudit.
+	move function current-date to audit-timestamp
+	move "A3TEXT" to audit-program
+	move file-name to audit-input-name
+	move spaces to audit-output-name
+	move zero to audit-words
+	move zero to audit-sentences
+	move zero to audit-chars
+	move "FAILURE" to audit-status
+	open extend auditFile
+	if audit-file-status is not equal to "00"
+		open output auditFile
+	end-if
+	write audit-text from audit-record
+	close auditFile.
+
+*>Builds and writes the one-line CSV summary (sentences,words,chars,
+*>avg words/sentence,avg chars/word) for spreadsheet trending
+writeCSV.
+	move spaces to csv-line
+	string
+		function trim(final-sentences) delimited by size
+		"," delimited by size
+		function trim(final-words) delimited by size
+		"," delimited by size
+		function trim(final-chars) delimited by size
+		"," delimited by size
+		function trim(average-sentence) delimited by size
+		"," delimited by size
+		function trim(average-word) delimited by size
+		into csv-line
+	end-string
+	write csv-text from csv-line.
+
+*>Records (or bumps the count of) the word just finished being scanned
+record-word.
+	if current-word-len > 0
+		move zero to wt-found
+		perform varying wt-idx from 1 by 1 until wt-idx > word-table-count
+			if wt-word(wt-idx) is equal to current-word
+				add 1 to wt-count(wt-idx)
+				move 1 to wt-found
+				exit perform
+			end-if
+		end-perform
+		if wt-found is equal to zero and word-table-count < 500
+			add 1 to word-table-count
+			move current-word to wt-word(word-table-count)
+			move 1 to wt-count(word-table-count)
+		end-if
+	end-if
+	move zero to current-word-len
+	move spaces to current-word.
+
+*>Partial selection sort - only the top 20 slots need to end up in order
+sortTopWords.
+	perform varying idx-outer from 1 by 1
+		until idx-outer > 20 or idx-outer > word-table-count
+		move idx-outer to idx-max
+		perform varying idx-inner from idx-outer by 1
+			until idx-inner > word-table-count
+			if wt-count(idx-inner) > wt-count(idx-max)
+				move idx-inner to idx-max
+			end-if
+		end-perform
+		if idx-max is not equal to idx-outer
+			move wt-word(idx-outer) to temp-word
+			move wt-count(idx-outer) to temp-count
+			move wt-word(idx-max) to wt-word(idx-outer)
+			move wt-count(idx-max) to wt-count(idx-outer)
+			move temp-word to wt-word(idx-max)
+			move temp-count to wt-count(idx-max)
+		end-if
+	end-perform.
+
+*>Writes the top 20 most frequent words (fewer if the document has less than 20)
+writeTopWords.
+	write out-text from output-line after advancing 1 lines
+	write out-text from word-freq-header-line after advancing 1 lines
+	write out-text from output-line after advancing 1 lines
+	perform varying idx-outer from 1 by 1
+		until idx-outer > 20 or idx-outer > word-table-count
+		move wt-word(idx-outer) to wf-word
+		move wt-count(idx-outer) to wf-count
+		write out-text from word-freq-line after advancing 1 lines
+	end-perform.
