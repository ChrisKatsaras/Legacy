@@ -4,27 +4,128 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUT-FILE ASSIGN TO "TEXT.TXT"
-              ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT OUTPUT-FILE ASSIGN TO "OUT.TXT"
-              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT INPUT-FILE ASSIGN TO DYNAMIC INPUT-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS INPUT-FILE-STATUS.
+       SELECT OUTPUT-FILE ASSIGN TO DYNAMIC OUTPUT-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OUTPUT-FILE-STATUS.
+       SELECT CONTROL-FILE ASSIGN TO "CONTROL.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CONTROL-FILE-STATUS.
+       SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-FILE-STATUS.
+       SELECT CONTROL-TOTAL-FILE ASSIGN TO "CONTROLTOTAL.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CONTROL-TOTAL-STATUS.
+       SELECT AUDIT-FILE ASSIGN TO "AUDIT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 SAMPLE-INPUT      PIC X(80).
-       FD OUTPUT-FILE. 
+       FD OUTPUT-FILE.
        01 OUTPUT-LINE       PIC X(80).
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD    PIC X(104).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(140).
+       FD CONTROL-TOTAL-FILE.
+       01 CONTROL-TOTAL-RECORD PIC X(30).
+       FD AUDIT-FILE.
+       01 AUDIT-TEXT        PIC X(182).
 
        WORKING-STORAGE SECTION.
        77  EOF-SWITCH       PIC 9        VALUE 1.
        77  EXIT-SWITCH      PIC 9.
+       77  CONTROL-FILE-STATUS PIC XX.
+       77  CONTROL-EOF-SWITCH  PIC 9     VALUE 1.
+       77  INPUT-NAME    PIC X(50)    VALUE "TEXT.TXT".
+       77  OUTPUT-NAME   PIC X(50)    VALUE "OUT.TXT".
+       77  INPUT-FILE-STATUS  PIC XX.
+       77  OUTPUT-FILE-STATUS PIC XX.
+       77  CHECKPOINT-FILE-STATUS PIC XX.
+       77  CHECKPOINT-INTERVAL    PIC 9(4) VALUE 50.
+       77  LINE-COUNT    PIC 9(7)     VALUE ZERO.
+       77  RESTART-LINE-COUNT PIC 9(7)   VALUE ZERO.
+       77  BATCH-MODE-SWITCH  PIC 9     VALUE ZERO.
+       77  EOJ-SWITCH         PIC 9     VALUE ZERO.
+       01  CHECKPOINT-HEADER.
+           02 CKPT-INPUT-NAME   PIC X(50).
+           02 FILLER            PIC X       VALUE ",".
+           02 CKPT-LINE-COUNT   PIC 9(7).
+           02 FILLER            PIC X       VALUE ",".
+           02 CKPT-SENTENCES    PIC 9(7).
+           02 FILLER            PIC X       VALUE ",".
+           02 CKPT-WORDS        PIC 9(7).
+           02 FILLER            PIC X       VALUE ",".
+           02 CKPT-CHARACTERS   PIC 9(7).
+           02 FILLER            PIC X       VALUE ",".
+           02 CKPT-WORD-COUNT   PIC 9(4).
+           02 FILLER            PIC X       VALUE ",".
+           02 CKPT-WORD-LEN     PIC 9(3).
+           02 FILLER            PIC X       VALUE ",".
+           02 CKPT-CURRENT-WORD PIC X(30).
+       01  CHECKPOINT-ENTRY.
+           02 CKPT-ENTRY-WORD   PIC X(30).
+           02 FILLER            PIC X       VALUE ",".
+           02 CKPT-ENTRY-COUNT  PIC 9(6).
+       77  CKPT-ENTRY-IDX       PIC 9(4).
        01  NO-OF-SENTENCES  PIC S9(7)    COMP.
        01  NO-OF-WORDS      PIC S9(7)    COMP.
        01  NO-OF-CHARACTERS PIC S9(7)    COMP.
        01  K                PIC S9(2)    COMP.
        01  INPUT-AREA.
            02 LINE1         PIC X        OCCURS 80 TIMES.
+       77  PROC-CHAR        PIC X.
+       01  CURRENT-WORD     PIC X(30)    VALUE SPACES.
+       01  WORD-LEN         PIC 9(3)     VALUE ZERO.
+       01  WORD-TABLE-COUNT PIC 9(4)     VALUE ZERO.
+       77  WT-FOUND         PIC 9        VALUE ZERO.
+       01  WT-IDX           PIC 9(4).
+       01  IDX-OUTER        PIC 9(4).
+       01  IDX-INNER        PIC 9(4).
+       01  IDX-MAX          PIC 9(4).
+       01  TEMP-WORD        PIC X(30).
+       01  TEMP-COUNT       PIC 9(6).
+       01  RAW-AVG-WORDS-SENT PIC S9(4)V99 COMP.
+       01  RAW-AVG-CHARS-WORD PIC S9(4)V99 COMP.
+       01  READABILITY-SCORE  PIC S9(4)V99 COMP.
+       77  CONTROL-TOTAL-STATUS PIC XX.
+       77  CONTROL-TOTAL-SWITCH PIC 9     VALUE ZERO.
+       77  CONTROL-TOTAL-TOLERANCE PIC 9(4) VALUE 5.
+       77  CT-WORDS-TEXT      PIC X(15).
+       77  CT-CHARS-TEXT      PIC X(15).
+       01  EXPECTED-WORDS     PIC S9(7)    COMP.
+       01  EXPECTED-CHARS     PIC S9(7)    COMP.
+       01  WORD-DIFF          PIC S9(7)    COMP.
+       01  CHAR-DIFF          PIC S9(7)    COMP.
+       77  WORD-WARNING-FLAG  PIC 9        VALUE ZERO.
+       77  CHAR-WARNING-FLAG  PIC 9        VALUE ZERO.
+       77  AUDIT-FILE-STATUS  PIC XX.
+       01  AUDIT-RECORD.
+           02 AUDIT-TIMESTAMP   PIC X(21).
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AUDIT-PROGRAM     PIC X(10) VALUE "TEXT-STATS".
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AUDIT-INPUT-NAME  PIC X(50).
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AUDIT-OUTPUT-NAME PIC X(50).
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AUDIT-WORDS       PIC Z(9)9.
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AUDIT-SENTENCES   PIC Z(9)9.
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AUDIT-CHARS       PIC Z(9)9.
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AUDIT-STATUS      PIC X(7).
+       01  WORD-TABLE.
+           02 WORD-ENTRY OCCURS 500 TIMES.
+              03 WT-WORD    PIC X(30).
+              03 WT-COUNT   PIC 9(6).
        01  OUTPUT-TITLE-LINE.
            02  FILLER        PIC X(31)    VALUE SPACES.
            02  FILLER        PIC X(19)    VALUE "INPUT TEXT ANALYZED".
@@ -58,27 +159,198 @@
            02  FILLER        PIC X(31)    
                     VALUE "AVERAGE NUMBER OF SYMBOLS/WORD=".
            02  AVER-CHAR-WOR PIC -(4)9.9(2).
+       01 OUTPUT-STATISTICS-LINE-6.
+           02  FILLER        PIC X(20)    VALUE SPACES.
+           02  FILLER        PIC X(26)
+                    VALUE "READABILITY SCORE=".
+           02  OUT-READABILITY PIC -(4)9.9(2).
+       01 OUTPUT-WORD-FREQ-HEADER.
+           02  FILLER        PIC X(27)    VALUE SPACES.
+           02  FILLER        PIC X(27)
+                    VALUE "TOP 20 MOST FREQUENT WORDS".
+       01 OUTPUT-WORD-FREQ-LINE.
+           02  FILLER        PIC X(20)    VALUE SPACES.
+           02  WF-WORD       PIC X(30).
+           02  WF-COUNT      PIC Z(9).
+       01 OUTPUT-WARNING-WORDS-LINE.
+           02  FILLER        PIC X(40)
+                    VALUE "WARNING: WORD COUNT OFF CONTROL BY ".
+           02  WARN-WORD-DIFF PIC -(7)9.
+       01 OUTPUT-WARNING-CHARS-LINE.
+           02  FILLER        PIC X(40)
+                    VALUE "WARNING: CHAR COUNT OFF CONTROL BY ".
+           02  WARN-CHAR-DIFF PIC -(7)9.
 
        PROCEDURE DIVISION.
-       OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE.
-       MOVE 2 TO EXIT-SWITCH.
-       PERFORM PROC-BODY UNTIL EXIT-SWITCH IS EQUAL TO 3.
+       MAIN-CONTROL.
+       OPEN INPUT CONTROL-FILE.
+       IF CONTROL-FILE-STATUS IS EQUAL TO "00"
+           MOVE 1 TO BATCH-MODE-SWITCH
+           PERFORM BATCH-LOOP UNTIL CONTROL-EOF-SWITCH IS EQUAL TO ZERO
+           CLOSE CONTROL-FILE
+       ELSE
+           PERFORM PROC-BODY
+       END-IF.
+       STOP RUN.
+
+       BATCH-LOOP.
+       READ CONTROL-FILE INTO CONTROL-RECORD
+           AT END
+               MOVE ZERO TO CONTROL-EOF-SWITCH
+           NOT AT END
+               PERFORM SPLIT-CONTROL-RECORD
+               PERFORM PROC-BODY
+       END-READ.
+
+       SPLIT-CONTROL-RECORD.
+       MOVE SPACES TO INPUT-NAME, OUTPUT-NAME.
+       UNSTRING CONTROL-RECORD DELIMITED BY ","
+           INTO INPUT-NAME, OUTPUT-NAME
+       END-UNSTRING.
 
        PROC-BODY.
-       MOVE ZEROES TO NO-OF-SENTENCES, NO-OF-WORDS, NO-OF-CHARACTERS.
-       MOVE 81 TO K.
-       WRITE OUTPUT-LINE FROM OUTPUT-TITLE-LINE AFTER ADVANCING 0 LINES.
-       WRITE OUTPUT-LINE FROM OUTPUT-UNDERLINE AFTER ADVANCING 1 LINE.
-       MOVE 2 TO EXIT-SWITCH.
-       PERFORM OUTER-LOOP UNTIL EXIT-SWITCH IS EQUAL TO ZERO.
+       OPEN INPUT INPUT-FILE.
+       IF INPUT-FILE-STATUS IS NOT EQUAL TO "00"
+           DISPLAY "SKIPPING " INPUT-NAME
+               " - CANNOT OPEN, STATUS " INPUT-FILE-STATUS
+           PERFORM WRITE-FAILURE-AUDIT
+       ELSE
+           MOVE ZEROES TO NO-OF-SENTENCES, NO-OF-WORDS, NO-OF-CHARACTERS
+           MOVE ZERO TO WORD-TABLE-COUNT, WORD-LEN
+           MOVE SPACES TO CURRENT-WORD
+           MOVE ZERO TO EOJ-SWITCH
+           MOVE 81 TO K
+           MOVE ZERO TO LINE-COUNT
+           PERFORM LOAD-CHECKPOINT
+           IF BATCH-MODE-SWITCH IS NOT EQUAL TO 1
+               PERFORM LOAD-CONTROL-TOTAL
+           END-IF
+           IF RESTART-LINE-COUNT > ZERO
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+           IF OUTPUT-FILE-STATUS IS NOT EQUAL TO "00"
+               DISPLAY "SKIPPING " INPUT-NAME
+                   " - CANNOT OPEN OUTPUT " OUTPUT-NAME
+                   ", STATUS " OUTPUT-FILE-STATUS
+               PERFORM WRITE-FAILURE-AUDIT
+               CLOSE INPUT-FILE
+           ELSE
+               IF RESTART-LINE-COUNT > ZERO
+                   PERFORM SKIP-TO-CHECKPOINT
+               ELSE
+                   WRITE OUTPUT-LINE FROM OUTPUT-TITLE-LINE
+                       AFTER ADVANCING 0 LINES
+                   WRITE OUTPUT-LINE FROM OUTPUT-UNDERLINE
+                       AFTER ADVANCING 1 LINE
+               END-IF
+               MOVE 2 TO EXIT-SWITCH
+               PERFORM OUTER-LOOP UNTIL EXIT-SWITCH IS EQUAL TO ZERO
+               IF EOJ-SWITCH IS NOT EQUAL TO 1
+                   PERFORM END-OF-JOB
+               END-IF
+           END-IF
+       END-IF.
+
+       LOAD-CONTROL-TOTAL.
+       MOVE ZERO TO CONTROL-TOTAL-SWITCH.
+       MOVE ZERO TO WORD-WARNING-FLAG, CHAR-WARNING-FLAG.
+       OPEN INPUT CONTROL-TOTAL-FILE.
+       IF CONTROL-TOTAL-STATUS IS EQUAL TO "00"
+           READ CONTROL-TOTAL-FILE INTO CONTROL-TOTAL-RECORD
+               NOT AT END
+                   UNSTRING CONTROL-TOTAL-RECORD DELIMITED BY ","
+                       INTO CT-WORDS-TEXT, CT-CHARS-TEXT
+                   END-UNSTRING
+                   MOVE FUNCTION NUMVAL(CT-WORDS-TEXT) TO EXPECTED-WORDS
+                   MOVE FUNCTION NUMVAL(CT-CHARS-TEXT) TO EXPECTED-CHARS
+                   MOVE 1 TO CONTROL-TOTAL-SWITCH
+           END-READ
+           CLOSE CONTROL-TOTAL-FILE
+       END-IF.
+
+       LOAD-CHECKPOINT.
+       MOVE ZERO TO RESTART-LINE-COUNT.
+       OPEN INPUT CHECKPOINT-FILE.
+       IF CHECKPOINT-FILE-STATUS IS EQUAL TO "00"
+           READ CHECKPOINT-FILE INTO CHECKPOINT-HEADER
+               NOT AT END
+                   IF CKPT-INPUT-NAME IS EQUAL TO INPUT-NAME
+                       MOVE CKPT-LINE-COUNT TO RESTART-LINE-COUNT
+                       MOVE CKPT-SENTENCES TO NO-OF-SENTENCES
+                       MOVE CKPT-WORDS TO NO-OF-WORDS
+                       MOVE CKPT-CHARACTERS TO NO-OF-CHARACTERS
+                       MOVE CKPT-WORD-COUNT TO WORD-TABLE-COUNT
+                       MOVE CKPT-WORD-LEN TO WORD-LEN
+                       MOVE CKPT-CURRENT-WORD TO CURRENT-WORD
+                       PERFORM VARYING CKPT-ENTRY-IDX FROM 1 BY 1
+                           UNTIL CKPT-ENTRY-IDX > WORD-TABLE-COUNT
+                           READ CHECKPOINT-FILE INTO CHECKPOINT-ENTRY
+                               AT END
+                                   EXIT PERFORM
+                           END-READ
+                           MOVE CKPT-ENTRY-WORD
+                               TO WT-WORD(CKPT-ENTRY-IDX)
+                           MOVE CKPT-ENTRY-COUNT
+                               TO WT-COUNT(CKPT-ENTRY-IDX)
+                       END-PERFORM
+                   END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE
+       END-IF.
+
+       SKIP-TO-CHECKPOINT.
+       DISPLAY "Restarting from checkpoint at line "
+           RESTART-LINE-COUNT.
+       PERFORM VARYING LINE-COUNT FROM 1 BY 1
+           UNTIL LINE-COUNT > RESTART-LINE-COUNT
+           READ INPUT-FILE INTO INPUT-AREA
+               AT END
+                   MOVE RESTART-LINE-COUNT TO LINE-COUNT
+           END-READ
+       END-PERFORM.
+       MOVE RESTART-LINE-COUNT TO LINE-COUNT.
+
+       WRITE-CHECKPOINT.
+       MOVE INPUT-NAME TO CKPT-INPUT-NAME.
+       MOVE LINE-COUNT TO CKPT-LINE-COUNT.
+       MOVE NO-OF-SENTENCES TO CKPT-SENTENCES.
+       MOVE NO-OF-WORDS TO CKPT-WORDS.
+       MOVE NO-OF-CHARACTERS TO CKPT-CHARACTERS.
+       MOVE WORD-TABLE-COUNT TO CKPT-WORD-COUNT.
+       MOVE WORD-LEN TO CKPT-WORD-LEN.
+       MOVE CURRENT-WORD TO CKPT-CURRENT-WORD.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE CHECKPOINT-RECORD FROM CHECKPOINT-HEADER.
+       PERFORM VARYING CKPT-ENTRY-IDX FROM 1 BY 1
+           UNTIL CKPT-ENTRY-IDX > WORD-TABLE-COUNT
+           MOVE WT-WORD(CKPT-ENTRY-IDX) TO CKPT-ENTRY-WORD
+           MOVE WT-COUNT(CKPT-ENTRY-IDX) TO CKPT-ENTRY-COUNT
+           WRITE CHECKPOINT-RECORD FROM CHECKPOINT-ENTRY
+       END-PERFORM.
+       CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       CLOSE CHECKPOINT-FILE.
 
        OUTER-LOOP.
-       READ INPUT-FILE INTO INPUT-AREA AT END PERFORM END-OF-JOB.
-       MOVE INPUT-AREA TO OUT-LINE.
-       WRITE OUTPUT-LINE FROM OUTPUT-AREA AFTER ADVANCING 1 LINE.
-       SUBTRACT 80 FROM K.
-       PERFORM NEW-SENTENCE-PROC UNTIL EXIT-SWITCH IS EQUAL TO ZERO 
-        OR K IS GREATER THAN 80.
+       READ INPUT-FILE INTO INPUT-AREA
+           AT END
+              MOVE ZERO TO EXIT-SWITCH
+              PERFORM END-OF-JOB
+           NOT AT END
+              ADD 1 TO LINE-COUNT
+              MOVE INPUT-AREA TO OUT-LINE
+              WRITE OUTPUT-LINE FROM OUTPUT-AREA AFTER ADVANCING 1 LINE
+              SUBTRACT 80 FROM K
+              PERFORM NEW-SENTENCE-PROC UNTIL EXIT-SWITCH = ZERO
+                 OR K IS GREATER THAN 80
+              IF FUNCTION MOD(LINE-COUNT, CHECKPOINT-INTERVAL) = 0
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
+       END-READ.
 
        NEW-SENTENCE-PROC.
        MOVE 2 TO EXIT-SWITCH.
@@ -92,28 +364,71 @@
        MOVE NO-OF-WORDS TO OUT-NO-WORD.
        MOVE NO-OF-CHARACTERS TO OUT-NO-CHAR.
        DIVIDE NO-OF-SENTENCES INTO NO-OF-WORDS
-           GIVING AVER-WORDS-SE ROUNDED.
+           GIVING RAW-AVG-WORDS-SENT ROUNDED
+           ON SIZE ERROR
+               MOVE ZERO TO RAW-AVG-WORDS-SENT
+       END-DIVIDE.
        DIVIDE NO-OF-WORDS INTO NO-OF-CHARACTERS
-           GIVING AVER-CHAR-WOR ROUNDED.
+           GIVING RAW-AVG-CHARS-WORD ROUNDED
+           ON SIZE ERROR
+               MOVE ZERO TO RAW-AVG-CHARS-WORD
+       END-DIVIDE.
+       MOVE RAW-AVG-WORDS-SENT TO AVER-WORDS-SE.
+       MOVE RAW-AVG-CHARS-WORD TO AVER-CHAR-WOR.
+       COMPUTE READABILITY-SCORE =
+           206.835 - (1.015 * RAW-AVG-WORDS-SENT)
+                   - (84.6 * RAW-AVG-CHARS-WORD).
+       MOVE READABILITY-SCORE TO OUT-READABILITY.
        WRITE OUTPUT-LINE FROM OUTPUT-UNDERLINE AFTER ADVANCING 1 LINE.
        WRITE OUTPUT-LINE FROM OUTPUT-STATISTICS-LINE-1 AFTER ADVANCING 1 LINE.
        WRITE OUTPUT-LINE FROM OUTPUT-STATISTICS-LINE-2 AFTER ADVANCING 1 LINE.
        WRITE OUTPUT-LINE FROM OUTPUT-STATISTICS-LINE-3 AFTER ADVANCING 1 LINE.
        WRITE OUTPUT-LINE FROM OUTPUT-STATISTICS-LINE-4 AFTER ADVANCING 1 LINE.
        WRITE OUTPUT-LINE FROM OUTPUT-STATISTICS-LINE-5 AFTER ADVANCING 1 LINE.
+       WRITE OUTPUT-LINE FROM OUTPUT-STATISTICS-LINE-6 AFTER ADVANCING 1 LINE.
+       PERFORM RECONCILE-CONTROL-TOTAL.
        WRITE OUTPUT-LINE FROM OUTPUT-UNDERLINE AFTER ADVANCING 1 LINE.
+       PERFORM SORT-TOP-WORDS.
+       PERFORM WRITE-TOP-WORDS.
        MOVE ZERO TO EXIT-SWITCH.
 
+       RECONCILE-CONTROL-TOTAL.
+       IF CONTROL-TOTAL-SWITCH IS EQUAL TO 1
+           COMPUTE WORD-DIFF = NO-OF-WORDS - EXPECTED-WORDS
+           IF WORD-DIFF < ZERO
+               COMPUTE WORD-DIFF = WORD-DIFF * -1
+           END-IF
+           IF WORD-DIFF > CONTROL-TOTAL-TOLERANCE
+               MOVE WORD-DIFF TO WARN-WORD-DIFF
+               WRITE OUTPUT-LINE FROM OUTPUT-WARNING-WORDS-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF
+           COMPUTE CHAR-DIFF = NO-OF-CHARACTERS - EXPECTED-CHARS
+           IF CHAR-DIFF < ZERO
+               COMPUTE CHAR-DIFF = CHAR-DIFF * -1
+           END-IF
+           IF CHAR-DIFF > CONTROL-TOTAL-TOLERANCE
+               MOVE CHAR-DIFF TO WARN-CHAR-DIFF
+               WRITE OUTPUT-LINE FROM OUTPUT-WARNING-CHARS-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF
+       END-IF.
+
        PROCESS-LOOP.
+       MOVE LINE1(K) TO PROC-CHAR.
        IF LINE1(K) IS EQUAL TO SPACE
            ADD 1 TO NO-OF-WORDS
+           PERFORM RECORD-WORD
            ADD 1 TO K
-       ELSE IF LINE1(K) IS NOT EQUAL TO "."
+       ELSE IF LINE1(K) IS NOT EQUAL TO "." AND
+               LINE1(K) IS NOT EQUAL TO "?" AND
+               LINE1(K) IS NOT EQUAL TO "!"
                ADD 1 TO K
-            IF LINE1(K) IS NOT EQUAL TO "," 
-                IF LINE1(K) IS NOT EQUAL TO ";" 
-                   IF LINE1(K) IS NOT EQUAL TO "-" 
+            IF PROC-CHAR IS NOT EQUAL TO ","
+                IF PROC-CHAR IS NOT EQUAL TO ";"
+                   IF PROC-CHAR IS NOT EQUAL TO "-"
                       ADD 1 TO NO-OF-CHARACTERS
+                      PERFORM APPEND-WORD-CHAR
                    ELSE
                       NEXT SENTENCE
                 ELSE
@@ -121,10 +436,100 @@
              ELSE NEXT SENTENCE
        ELSE ADD 1 TO NO-OF-SENTENCES
             ADD 1 TO NO-OF-WORDS
-            ADD 3 TO K
+            PERFORM RECORD-WORD
+            ADD 2 TO K
             MOVE 1 TO EXIT-SWITCH.
 
-       END-OF-JOB.  
+       APPEND-WORD-CHAR.
+       IF WORD-LEN < 30
+           ADD 1 TO WORD-LEN
+           MOVE PROC-CHAR TO CURRENT-WORD(WORD-LEN:1)
+       END-IF.
+
+       RECORD-WORD.
+       IF WORD-LEN > 0
+           MOVE ZERO TO WT-FOUND
+           PERFORM VARYING WT-IDX FROM 1 BY 1
+               UNTIL WT-IDX > WORD-TABLE-COUNT
+               IF WT-WORD(WT-IDX) IS EQUAL TO CURRENT-WORD
+                   ADD 1 TO WT-COUNT(WT-IDX)
+                   MOVE 1 TO WT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WT-FOUND IS EQUAL TO ZERO AND WORD-TABLE-COUNT < 500
+               ADD 1 TO WORD-TABLE-COUNT
+               MOVE CURRENT-WORD TO WT-WORD(WORD-TABLE-COUNT)
+               MOVE 1 TO WT-COUNT(WORD-TABLE-COUNT)
+           END-IF
+       END-IF.
+       MOVE ZERO TO WORD-LEN.
+       MOVE SPACES TO CURRENT-WORD.
+
+       SORT-TOP-WORDS.
+       PERFORM VARYING IDX-OUTER FROM 1 BY 1
+           UNTIL IDX-OUTER > 20 OR IDX-OUTER > WORD-TABLE-COUNT
+           MOVE IDX-OUTER TO IDX-MAX
+           PERFORM VARYING IDX-INNER FROM IDX-OUTER BY 1
+               UNTIL IDX-INNER > WORD-TABLE-COUNT
+               IF WT-COUNT(IDX-INNER) > WT-COUNT(IDX-MAX)
+                   MOVE IDX-INNER TO IDX-MAX
+               END-IF
+           END-PERFORM
+           IF IDX-MAX IS NOT EQUAL TO IDX-OUTER
+               MOVE WT-WORD(IDX-OUTER) TO TEMP-WORD
+               MOVE WT-COUNT(IDX-OUTER) TO TEMP-COUNT
+               MOVE WT-WORD(IDX-MAX) TO WT-WORD(IDX-OUTER)
+               MOVE WT-COUNT(IDX-MAX) TO WT-COUNT(IDX-OUTER)
+               MOVE TEMP-WORD TO WT-WORD(IDX-MAX)
+               MOVE TEMP-COUNT TO WT-COUNT(IDX-MAX)
+           END-IF
+       END-PERFORM.
+
+       WRITE-TOP-WORDS.
+       WRITE OUTPUT-LINE FROM OUTPUT-WORD-FREQ-HEADER
+           AFTER ADVANCING 1 LINE.
+       WRITE OUTPUT-LINE FROM OUTPUT-UNDERLINE AFTER ADVANCING 1 LINE.
+       PERFORM VARYING IDX-OUTER FROM 1 BY 1
+           UNTIL IDX-OUTER > 20 OR IDX-OUTER > WORD-TABLE-COUNT
+           MOVE WT-WORD(IDX-OUTER) TO WF-WORD
+           MOVE WT-COUNT(IDX-OUTER) TO WF-COUNT
+           WRITE OUTPUT-LINE FROM OUTPUT-WORD-FREQ-LINE
+               AFTER ADVANCING 1 LINE
+       END-PERFORM.
+
+       END-OF-JOB.
+       MOVE 1 TO EOJ-SWITCH.
+       PERFORM CLEAR-CHECKPOINT.
+       PERFORM WRITE-AUDIT-RECORD.
        CLOSE INPUT-FILE, OUTPUT-FILE.
 
-       STOP RUN.
+       WRITE-AUDIT-RECORD.
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+       MOVE INPUT-NAME TO AUDIT-INPUT-NAME.
+       MOVE OUTPUT-NAME TO AUDIT-OUTPUT-NAME.
+       MOVE NO-OF-WORDS TO AUDIT-WORDS.
+       MOVE NO-OF-SENTENCES TO AUDIT-SENTENCES.
+       MOVE NO-OF-CHARACTERS TO AUDIT-CHARS.
+       MOVE "SUCCESS" TO AUDIT-STATUS.
+       OPEN EXTEND AUDIT-FILE.
+       IF AUDIT-FILE-STATUS IS NOT EQUAL TO "00"
+           OPEN OUTPUT AUDIT-FILE
+       END-IF.
+       WRITE AUDIT-TEXT FROM AUDIT-RECORD.
+       CLOSE AUDIT-FILE.
+
+       WRITE-FAILURE-AUDIT.
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+       MOVE INPUT-NAME TO AUDIT-INPUT-NAME.
+       MOVE SPACES TO AUDIT-OUTPUT-NAME.
+       MOVE ZERO TO AUDIT-WORDS.
+       MOVE ZERO TO AUDIT-SENTENCES.
+       MOVE ZERO TO AUDIT-CHARS.
+       MOVE "FAILURE" TO AUDIT-STATUS.
+       OPEN EXTEND AUDIT-FILE.
+       IF AUDIT-FILE-STATUS IS NOT EQUAL TO "00"
+           OPEN OUTPUT AUDIT-FILE
+       END-IF.
+       WRITE AUDIT-TEXT FROM AUDIT-RECORD.
+       CLOSE AUDIT-FILE.
